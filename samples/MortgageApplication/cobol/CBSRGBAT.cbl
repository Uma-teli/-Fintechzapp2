@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSRGBAT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WS-RUN-DATE PIC X(10).
+        01 WS-TOTAL-ACTIVATED PIC S9(09) COMP VALUE 0.
+        01 WS-TOTAL-REJECTED PIC S9(09) COMP VALUE 0.
+        01 WS-TOTAL-NOT-ON-FILE PIC S9(09) COMP VALUE 0.
+        01 WS-TOTAL-SQL-ERROR PIC S9(09) COMP VALUE 0.
+        01 WS-TOTAL-OTHER-REJECT PIC S9(09) COMP VALUE 0.
+        01 WS-TOTAL-STUCK-INACTIVE PIC S9(09) COMP VALUE 0.
+        01 WS-STUCK-THRESHOLD-DAYS PIC S9(04) COMP VALUE +2.
+        01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-END-OF-AUDIT VALUE 'Y'.
+        01 WS-EOF2-SW PIC X(01) VALUE 'N'.
+           88 WS-END-OF-MASTER VALUE 'Y'.
+           COPY CBSMST.
+           COPY CBSAUD.
+           COPY SQLCA.
+       PROCEDURE DIVISION.
+           PERFORM INIT-RUN THRU INIT-RUN-EXIT.
+           PERFORM SCAN-AUDIT THRU SCAN-AUDIT-EXIT
+               UNTIL WS-END-OF-AUDIT.
+           PERFORM SCAN-STUCK-INACTIVE THRU SCAN-STUCK-INACTIVE-EXIT
+               UNTIL WS-END-OF-MASTER.
+           PERFORM PRINT-RECON-REPORT THRU PRINT-RECON-REPORT-EXIT.
+           STOP RUN.
+        INIT-RUN.
+           EXEC SQL
+            SELECT CURRENT DATE INTO :WS-RUN-DATE FROM
+            SYSIBM.SYSDUMMY1
+           END-EXEC.
+           DISPLAY 'CBSRGBAT RECONCILIATION RUN FOR ' WS-RUN-DATE.
+           EXEC SQL
+            DECLARE AUDIT-CSR CURSOR FOR
+            SELECT ACCOUNT_NUMBER, EVENT_TYPE, REASON, SQLCODE_VAL
+            FROM CBS_ACCT_REG_AUDIT
+            WHERE SYS_DATE = :WS-RUN-DATE
+           END-EXEC.
+           EXEC SQL
+            OPEN AUDIT-CSR
+           END-EXEC.
+        INIT-RUN-EXIT.
+           EXIT.
+        SCAN-AUDIT.
+           EXEC SQL
+            FETCH AUDIT-CSR
+            INTO :H2-ACCOUNT-NUMBER, :H2-EVENT-TYPE, :H2-REASON,
+                 :H2-SQLCODE-VAL
+           END-EXEC.
+           EVALUATE SQLCODE
+            WHEN 0
+             PERFORM TALLY-AUDIT-ROW THRU TALLY-AUDIT-ROW-EXIT
+            WHEN 100
+             MOVE 'Y' TO WS-EOF-SW
+            WHEN OTHER
+             DISPLAY 'CBSRGBAT FETCH ERROR SQLCODE:' SQLCODE
+             MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+        SCAN-AUDIT-EXIT.
+           EXIT.
+        TALLY-AUDIT-ROW.
+           EVALUATE H2-EVENT-TYPE
+            WHEN 'ACTIVATED '
+             ADD 1 TO WS-TOTAL-ACTIVATED
+            WHEN 'REJECTED  '
+             ADD 1 TO WS-TOTAL-REJECTED
+             EVALUATE H2-SQLCODE-VAL
+              WHEN 100
+               ADD 1 TO WS-TOTAL-NOT-ON-FILE
+              WHEN 0
+               ADD 1 TO WS-TOTAL-OTHER-REJECT
+              WHEN OTHER
+               ADD 1 TO WS-TOTAL-SQL-ERROR
+             END-EVALUATE
+           END-EVALUATE.
+        TALLY-AUDIT-ROW-EXIT.
+           EXIT.
+        SCAN-STUCK-INACTIVE.
+           EXEC SQL
+            DECLARE STUCK-CSR CURSOR FOR
+            SELECT ACCOUNT_NUMBER
+            FROM CBS_ACCT_MSTR_DTL
+            WHERE ACCOUNT_STATUS = 'INACTIVE  '
+            AND DAYS(CURRENT DATE) - DAYS(ACCOUNT_OPEN_DATE)
+                > :WS-STUCK-THRESHOLD-DAYS
+           END-EXEC.
+           EXEC SQL
+            OPEN STUCK-CSR
+           END-EXEC.
+           PERFORM FETCH-STUCK-ROW THRU FETCH-STUCK-ROW-EXIT
+               UNTIL WS-END-OF-MASTER.
+           EXEC SQL
+            CLOSE STUCK-CSR
+           END-EXEC.
+        SCAN-STUCK-INACTIVE-EXIT.
+           EXIT.
+        FETCH-STUCK-ROW.
+           EXEC SQL
+            FETCH STUCK-CSR
+            INTO :H1-ACCOUNT-NUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+            WHEN 0
+             ADD 1 TO WS-TOTAL-STUCK-INACTIVE
+             DISPLAY 'STUCK INACTIVE ACCOUNT:' H1-ACCOUNT-NUMBER
+            WHEN 100
+             MOVE 'Y' TO WS-EOF2-SW
+            WHEN OTHER
+             DISPLAY 'CBSRGBAT STUCK-SCAN ERROR SQLCODE:' SQLCODE
+             MOVE 'Y' TO WS-EOF2-SW
+           END-EVALUATE.
+        FETCH-STUCK-ROW-EXIT.
+           EXIT.
+        PRINT-RECON-REPORT.
+           EXEC SQL
+            CLOSE AUDIT-CSR
+           END-EXEC.
+           DISPLAY '================================================'.
+           DISPLAY 'CBSRGBAT - DAILY REGISTRATION RECON REPORT'.
+           DISPLAY 'RUN DATE          : ' WS-RUN-DATE.
+           DISPLAY '================================================'.
+           DISPLAY 'SUCCESSFUL ACTIVATIONS  : ' WS-TOTAL-ACTIVATED.
+           DISPLAY 'TOTAL REJECTED ATTEMPTS : ' WS-TOTAL-REJECTED.
+           DISPLAY '  NOT ON FILE (SQLCODE 100): '
+               WS-TOTAL-NOT-ON-FILE.
+           DISPLAY '  SQL ERROR               : ' WS-TOTAL-SQL-ERROR.
+           DISPLAY '  OTHER REJECT REASON     : '
+               WS-TOTAL-OTHER-REJECT.
+           DISPLAY 'STUCK INACTIVE OVER THRESHOLD DAYS: '
+               WS-STUCK-THRESHOLD-DAYS.
+           DISPLAY 'STUCK INACTIVE COUNT    : '
+               WS-TOTAL-STUCK-INACTIVE.
+           DISPLAY '================================================'.
+        PRINT-RECON-REPORT-EXIT.
+           EXIT.
