@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSRGBTH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTIN ASSIGN TO ACCTIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RGNOTIFY ASSIGN TO RGNOTIFY
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ACCTIN-REC.
+           05 ACCTIN-ACCOUNT-NO     PIC 9(18).
+           05 FILLER                PIC X(62).
+       FD  RGNOTIFY
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RGNOTIFY-REC.
+           05 RGN-ACCOUNT-NO        PIC S9(18).
+           05 RGN-CUSTOMER-NAME     PIC X(50).
+           05 RGN-EVENT-TYPE        PIC X(10).
+       WORKING-STORAGE SECTION.
+        01 WS-RUN-DATE PIC X(10).
+        01 WS-RUN-TIME PIC X(08).
+        01 WS-CHANNEL-ID PIC X(10) VALUE 'BATCH     '.
+        01 WS-ACCOUNT-NAME PIC X(50).
+        01 WS-ACCOUNT-STATUS PIC X(10).
+        01 WS-AUDIT-OLD-STATUS PIC X(10).
+        01 WS-AUDIT-NEW-STATUS PIC X(10).
+        01 WS-AUDIT-EVENT-TYPE PIC X(10).
+        01 WS-AUDIT-REASON PIC X(40).
+        01 WS-AUDIT-SQLCODE PIC S9(09) COMP.
+        01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-END-OF-FILE VALUE 'Y'.
+        01 WS-TOTAL-READ PIC S9(09) COMP VALUE 0.
+        01 WS-TOTAL-ACTIVATED PIC S9(09) COMP VALUE 0.
+        01 WS-TOTAL-ALREADY-ACTIVE PIC S9(09) COMP VALUE 0.
+        01 WS-TOTAL-NOT-FOUND PIC S9(09) COMP VALUE 0.
+        01 WS-TOTAL-REJECTED PIC S9(09) COMP VALUE 0.
+        01 WS-TOTAL-NOT-ELIGIBLE PIC S9(09) COMP VALUE 0.
+        01 WS-PRODUCT-ELIGIBLE-SW PIC X(01).
+           88 WS-PRODUCT-ELIGIBLE VALUE 'Y'.
+           88 WS-PRODUCT-NOT-ELIGIBLE VALUE 'N'.
+        01 WS-PRODUCT-ELIG-REASON PIC X(40).
+           COPY CBSMST.
+           COPY CBSAUD.
+           COPY CBSPROD.
+           COPY SQLCA.
+       PROCEDURE DIVISION.
+           PERFORM INIT-RUN THRU INIT-RUN-EXIT.
+           PERFORM PROCESS-ACCOUNT THRU PROCESS-ACCOUNT-EXIT
+               UNTIL WS-END-OF-FILE.
+           PERFORM PRINT-SUMMARY THRU PRINT-SUMMARY-EXIT.
+           CLOSE ACCTIN.
+           CLOSE RGNOTIFY.
+           STOP RUN.
+        INIT-RUN.
+           EXEC SQL
+            SELECT CURRENT DATE INTO :WS-RUN-DATE FROM
+            SYSIBM.SYSDUMMY1
+           END-EXEC.
+           EXEC SQL
+            SELECT CURRENT TIME INTO :WS-RUN-TIME FROM
+            SYSIBM.SYSDUMMY1
+           END-EXEC.
+           DISPLAY 'CBSRGBTH BULK REGISTRATION RUN FOR ' WS-RUN-DATE.
+           OPEN INPUT ACCTIN.
+           OPEN OUTPUT RGNOTIFY.
+           PERFORM READ-ACCTIN THRU READ-ACCTIN-EXIT.
+        INIT-RUN-EXIT.
+           EXIT.
+        READ-ACCTIN.
+           READ ACCTIN
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+        READ-ACCTIN-EXIT.
+           EXIT.
+        PROCESS-ACCOUNT.
+           ADD 1 TO WS-TOTAL-READ.
+           MOVE LOW-VALUES TO DCLCBS-ACCT-MSTR-DTL.
+           COMPUTE H1-ACCOUNT-NUMBER = ACCTIN-ACCOUNT-NO.
+           DISPLAY 'PROCESSING ACCOUNT:' H1-ACCOUNT-NUMBER.
+           EXEC SQL
+            SELECT * INTO :DCLCBS-ACCT-MSTR-DTL
+            FROM CBS_ACCT_MSTR_DTL
+            WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+            WHEN 0
+             MOVE H1-ACCOUNT-STATUS TO WS-ACCOUNT-STATUS
+             PERFORM CHECK-BATCH-STATUS THRU CHECK-BATCH-STATUS-EXIT
+            WHEN 100
+             ADD 1 TO WS-TOTAL-NOT-FOUND
+             MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE
+             MOVE 'ACCOUNT DOES NOT EXIST WITH BANK' TO WS-AUDIT-REASON
+             MOVE SPACES TO WS-AUDIT-OLD-STATUS
+             MOVE SPACES TO WS-AUDIT-NEW-STATUS
+             MOVE SQLCODE TO WS-AUDIT-SQLCODE
+             MOVE SPACES TO H1-ACCOUNT-NAME
+             MOVE SPACES TO H1-BRANCH-CODE
+             PERFORM INSERT-BATCH-AUDIT THRU INSERT-BATCH-AUDIT-EXIT
+            WHEN OTHER
+             ADD 1 TO WS-TOTAL-NOT-FOUND
+             DISPLAY 'CBSRGBTH SELECT ERROR SQLCODE:' SQLCODE
+             MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE
+             MOVE 'SQL ERROR ON ACCOUNT LOOKUP' TO WS-AUDIT-REASON
+             MOVE SPACES TO WS-AUDIT-OLD-STATUS
+             MOVE SPACES TO WS-AUDIT-NEW-STATUS
+             MOVE SQLCODE TO WS-AUDIT-SQLCODE
+             MOVE SPACES TO H1-ACCOUNT-NAME
+             MOVE SPACES TO H1-BRANCH-CODE
+             PERFORM INSERT-BATCH-AUDIT THRU INSERT-BATCH-AUDIT-EXIT
+           END-EVALUATE.
+           PERFORM READ-ACCTIN THRU READ-ACCTIN-EXIT.
+        PROCESS-ACCOUNT-EXIT.
+           EXIT.
+        CHECK-BATCH-STATUS.
+           EVALUATE WS-ACCOUNT-STATUS
+            WHEN 'ACTIVE    '
+             ADD 1 TO WS-TOTAL-ALREADY-ACTIVE
+            WHEN 'INACTIVE  '
+             PERFORM ACTIVATE-BATCH-ACCT THRU ACTIVATE-BATCH-ACCT-EXIT
+            WHEN 'DORMANT   '
+             PERFORM ACTIVATE-BATCH-ACCT THRU ACTIVATE-BATCH-ACCT-EXIT
+            WHEN OTHER
+             ADD 1 TO WS-TOTAL-REJECTED
+             MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE
+             MOVE 'ACCOUNT STATUS NOT ELIGIBLE FOR BULK ACTIVATION'
+                  TO WS-AUDIT-REASON
+             MOVE WS-ACCOUNT-STATUS TO WS-AUDIT-OLD-STATUS
+             MOVE WS-ACCOUNT-STATUS TO WS-AUDIT-NEW-STATUS
+             MOVE 0 TO WS-AUDIT-SQLCODE
+             PERFORM INSERT-BATCH-AUDIT THRU INSERT-BATCH-AUDIT-EXIT
+           END-EVALUATE.
+        CHECK-BATCH-STATUS-EXIT.
+           EXIT.
+        CHECK-BATCH-PRODUCT-ELIG.
+           MOVE 'Y' TO WS-PRODUCT-ELIGIBLE-SW
+           MOVE SPACES TO WS-PRODUCT-ELIG-REASON
+           MOVE H1-PRODUCT-CODE TO H3-PRODUCT-CODE
+           EXEC SQL
+            SELECT KYC_REQUIRED_SW, SELF_REG_ALLOWED_SW, MIN_BALANCE
+            INTO :H3-KYC-REQUIRED-SW, :H3-SELF-REG-ALLOWED-SW,
+                 :H3-MIN-BALANCE
+            FROM CBS_PROD_ELIG_REF
+            WHERE PRODUCT_CODE = :H3-PRODUCT-CODE
+           END-EXEC.
+           EVALUATE SQLCODE
+            WHEN 0
+             IF H3-KYC-REQUIRED OR H3-SELF-REG-NOT-ALLOWED
+                 MOVE 'N' TO WS-PRODUCT-ELIGIBLE-SW
+                 MOVE 'PRODUCT REQUIRES BRANCH KYC VERIFICATION'
+                      TO WS-PRODUCT-ELIG-REASON
+             END-IF
+             IF WS-PRODUCT-ELIGIBLE
+                 AND H1-ACCOUNT-BALANCE < H3-MIN-BALANCE
+                 MOVE 'N' TO WS-PRODUCT-ELIGIBLE-SW
+                 MOVE 'ACCOUNT BELOW PRODUCT MINIMUM BALANCE'
+                      TO WS-PRODUCT-ELIG-REASON
+             END-IF
+            WHEN 100
+             DISPLAY 'NO ELIGIBILITY RULE FOR PRODUCT:' H1-PRODUCT-CODE
+            WHEN OTHER
+             DISPLAY 'CHECK-BATCH-PRODUCT-ELIG SQLCODE:' SQLCODE
+             MOVE 'N' TO WS-PRODUCT-ELIGIBLE-SW
+             MOVE 'PRODUCT ELIGIBILITY CHECK UNAVAILABLE'
+                  TO WS-PRODUCT-ELIG-REASON
+           END-EVALUATE.
+        CHECK-BATCH-PRODUCT-ELIG-EXIT.
+           EXIT.
+        ACTIVATE-BATCH-ACCT.
+           PERFORM CHECK-BATCH-PRODUCT-ELIG THRU
+               CHECK-BATCH-PRODUCT-ELIG-EXIT.
+           IF WS-PRODUCT-NOT-ELIGIBLE
+               ADD 1 TO WS-TOTAL-NOT-ELIGIBLE
+               MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE
+               STRING WS-PRODUCT-ELIG-REASON DELIMITED BY SIZE
+                      ' - VISIT A BRANCH TO REGISTER' DELIMITED BY SIZE
+                 INTO WS-AUDIT-REASON
+               MOVE WS-ACCOUNT-STATUS TO WS-AUDIT-OLD-STATUS
+               MOVE WS-ACCOUNT-STATUS TO WS-AUDIT-NEW-STATUS
+               MOVE 0 TO WS-AUDIT-SQLCODE
+               PERFORM INSERT-BATCH-AUDIT THRU INSERT-BATCH-AUDIT-EXIT
+           ELSE
+               EXEC SQL UPDATE CBS_ACCT_MSTR_DTL
+                SET ACCOUNT_STATUS = 'ACTIVE    ',
+                    UPD_USERID = :WS-CHANNEL-ID
+                WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+               END-EXEC
+               EVALUATE SQLCODE
+                WHEN 0
+                 MOVE 'ACTIVATED ' TO WS-AUDIT-EVENT-TYPE
+                 MOVE SPACES TO WS-AUDIT-REASON
+                 MOVE WS-ACCOUNT-STATUS TO WS-AUDIT-OLD-STATUS
+                 MOVE 'ACTIVE    ' TO WS-AUDIT-NEW-STATUS
+                 MOVE SQLCODE TO WS-AUDIT-SQLCODE
+                 PERFORM INSERT-BATCH-AUDIT THRU INSERT-BATCH-AUDIT-EXIT
+                 EVALUATE SQLCODE
+                  WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   ADD 1 TO WS-TOTAL-ACTIVATED
+                   PERFORM SEND-BATCH-ACTIVATION-NOTIFY THRU
+                       SEND-BATCH-ACTIVATION-NOTIFY-EXIT
+                  WHEN OTHER
+                   DISPLAY 'CBSRGBTH AUDIT INSERT FAILED SQLCODE:'
+                       SQLCODE
+                   EXEC SQL ROLLBACK END-EXEC
+                   ADD 1 TO WS-TOTAL-REJECTED
+                 END-EVALUATE
+                WHEN OTHER
+                 EXEC SQL ROLLBACK END-EXEC
+                 ADD 1 TO WS-TOTAL-REJECTED
+                 DISPLAY 'CBSRGBTH UPDATE FAILED SQLCODE:' SQLCODE
+                 MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE
+                 MOVE 'BULK ACTIVATION UPDATE FAILED' TO WS-AUDIT-REASON
+                 MOVE WS-ACCOUNT-STATUS TO WS-AUDIT-OLD-STATUS
+                 MOVE WS-ACCOUNT-STATUS TO WS-AUDIT-NEW-STATUS
+                 MOVE SQLCODE TO WS-AUDIT-SQLCODE
+                 PERFORM INSERT-BATCH-AUDIT THRU INSERT-BATCH-AUDIT-EXIT
+               END-EVALUATE
+           END-IF.
+        ACTIVATE-BATCH-ACCT-EXIT.
+           EXIT.
+        SEND-BATCH-ACTIVATION-NOTIFY.
+           MOVE H1-ACCOUNT-NUMBER TO RGN-ACCOUNT-NO
+           MOVE H1-ACCOUNT-NAME TO RGN-CUSTOMER-NAME
+           MOVE WS-AUDIT-EVENT-TYPE TO RGN-EVENT-TYPE
+           WRITE RGNOTIFY-REC.
+        SEND-BATCH-ACTIVATION-NOTIFY-EXIT.
+           EXIT.
+        INSERT-BATCH-AUDIT.
+           MOVE H1-ACCOUNT-NUMBER TO H2-ACCOUNT-NUMBER.
+           MOVE WS-AUDIT-OLD-STATUS TO H2-OLD-STATUS.
+           MOVE WS-AUDIT-NEW-STATUS TO H2-NEW-STATUS.
+           MOVE WS-CHANNEL-ID TO H2-UPD-USERID.
+           MOVE WS-RUN-DATE TO H2-SYS-DATE.
+           MOVE WS-RUN-TIME TO H2-SYS-TIME.
+           MOVE WS-AUDIT-EVENT-TYPE TO H2-EVENT-TYPE.
+           MOVE WS-AUDIT-REASON TO H2-REASON.
+           MOVE WS-AUDIT-SQLCODE TO H2-SQLCODE-VAL.
+           MOVE H1-ACCOUNT-NAME TO H2-CUSTOMER-NAME.
+           MOVE H1-BRANCH-CODE TO H2-BRANCH-CODE.
+           EXEC SQL
+           INSERT INTO CBS_ACCT_REG_AUDIT
+               (ACCOUNT_NUMBER, OLD_STATUS, NEW_STATUS, UPD_USERID,
+                SYS_DATE, SYS_TIME, EVENT_TYPE, REASON, SQLCODE_VAL,
+                CUSTOMER_NAME, BRANCH_CODE)
+           VALUES
+               (:H2-ACCOUNT-NUMBER, :H2-OLD-STATUS, :H2-NEW-STATUS,
+                :H2-UPD-USERID, :H2-SYS-DATE, :H2-SYS-TIME,
+                :H2-EVENT-TYPE, :H2-REASON, :H2-SQLCODE-VAL,
+                :H2-CUSTOMER-NAME, :H2-BRANCH-CODE)
+           END-EXEC.
+           DISPLAY 'AUDIT INSERT SQLCODE:' SQLCODE.
+        INSERT-BATCH-AUDIT-EXIT.
+           EXIT.
+        PRINT-SUMMARY.
+           DISPLAY '================================================'.
+           DISPLAY 'CBSRGBTH - BULK REGISTRATION RUN SUMMARY'.
+           DISPLAY 'ACCOUNTS READ           : ' WS-TOTAL-READ.
+           DISPLAY 'ACCOUNTS ACTIVATED      : ' WS-TOTAL-ACTIVATED.
+           DISPLAY 'ALREADY ACTIVE - SKIPPED: '
+               WS-TOTAL-ALREADY-ACTIVE.
+           DISPLAY 'NOT ON FILE - REJECTED  : ' WS-TOTAL-NOT-FOUND.
+           DISPLAY 'NOT PRODUCT ELIGIBLE    : ' WS-TOTAL-NOT-ELIGIBLE.
+           DISPLAY 'OTHER REJECTS           : ' WS-TOTAL-REJECTED.
+           DISPLAY '================================================'.
+        PRINT-SUMMARY-EXIT.
+           EXIT.
