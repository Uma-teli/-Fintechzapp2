@@ -11,10 +11,36 @@
         01 WS-ACCOUNT-STATUS  PIC X(10).
         01 WS-MESSAGE PIC X(100).
         01 WS-MESSAGE1 PIC X(100).
+        01 WS-AUDIT-OLD-STATUS PIC X(10).
+        01 WS-AUDIT-NEW-STATUS PIC X(10).
+        01 WS-AUDIT-EVENT-TYPE PIC X(10).
+        01 WS-AUDIT-REASON PIC X(40).
+        01 WS-AUDIT-SQLCODE PIC S9(09) COMP.
+        01 WS-CHANNEL-ID PIC X(10).
+           88 WS-CHANNEL-SELF-SERVICE VALUES 'WEB       ' 'MOBILE    '
+                                              'ATM       '.
+        01 WS-PRODUCT-ELIGIBLE-SW PIC X(01).
+           88 WS-PRODUCT-ELIGIBLE VALUE 'Y'.
+           88 WS-PRODUCT-NOT-ELIGIBLE VALUE 'N'.
+        01 WS-PRODUCT-ELIG-REASON PIC X(40).
+        01 WS-NOTIFY-REC.
+           05 WS-NOTIFY-ACCOUNT-NO PIC S9(18).
+           05 WS-NOTIFY-CUSTOMER-NAME PIC X(50).
+           05 WS-NOTIFY-EVENT-TYPE PIC X(10).
+        01 WS-NOTIFY-LEN PIC S9(04) COMP VALUE +78.
+        01 WS-INPUT-VALID-SW PIC X(01).
+           88 WS-INPUT-VALID VALUE 'Y'.
+           88 WS-INPUT-INVALID VALUE 'N'.
            EXEC SQL
            INCLUDE CBSMST
            END-EXEC.
            EXEC SQL
+           INCLUDE CBSAUD
+           END-EXEC.
+           EXEC SQL
+           INCLUDE CBSPROD
+           END-EXEC.
+           EXEC SQL
            INCLUDE SQLCA
            END-EXEC.
       *     COPY REGREQ.
@@ -36,6 +62,10 @@
        PROCEDURE DIVISION.
            MOVE LOW-VALUES TO DCLCBS-ACCT-MSTR-DTL.
            MOVE ACCOUNT-NO TO WS-ACCOUNT-NO-T.
+           MOVE CHANNEL-ID TO WS-CHANNEL-ID.
+           IF WS-CHANNEL-ID = SPACES OR WS-CHANNEL-ID = LOW-VALUES
+               MOVE 'UNKNOWN   ' TO WS-CHANNEL-ID
+           END-IF.
            MOVE SPACE TO CUSTOMER-NAME.
            MOVE SPACE TO SYS-DATE.
            MOVE SPACE TO SYS-TIME.
@@ -64,6 +94,22 @@
             END-EXEC
             MOVE H1-ACCOUNT-STATUS TO SYS-DATE
             DISPLAY 'DATE'SYS-DATE
+
+           PERFORM ACCT-INPUT-VALID THRU ACCT-INPUT-VALID-EXIT
+           IF WS-INPUT-INVALID
+               MOVE "INVALID ACCOUNT NUMBER FORMAT" TO MESSAGES
+               DISPLAY "MESSAGES:" MESSAGES
+               MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE
+               MOVE MESSAGES TO WS-AUDIT-REASON
+               MOVE 0 TO WS-AUDIT-SQLCODE
+               MOVE SPACES TO WS-AUDIT-OLD-STATUS
+               MOVE SPACES TO WS-AUDIT-NEW-STATUS
+               MOVE SPACES TO H1-ACCOUNT-NAME
+               MOVE SPACES TO H1-BRANCH-CODE
+               PERFORM INSERT-REG-AUDIT THRU INSERT-REG-AUDIT-EXIT
+               EXEC CICS RETURN END-EXEC
+           END-IF
+
             EXEC SQL
            SELECT * INTO :DCLCBS-ACCT-MSTR-DTL
       *     ACCOUNT_NUMBER, ACCOUNT_STATUS, UPD_USERID, CUSTOMER_ID
@@ -107,16 +153,40 @@
             WHEN 100
              MOVE "ACCOUNT DOES NOT EXIT WITH BANK" TO MESSAGES
              DISPLAY "MESSAGES:" MESSAGES
+             MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE
+             MOVE MESSAGES TO WS-AUDIT-REASON
+             MOVE SQLCODE TO WS-AUDIT-SQLCODE
+             MOVE SPACES TO WS-AUDIT-OLD-STATUS
+             MOVE SPACES TO WS-AUDIT-NEW-STATUS
+             MOVE SPACES TO H1-ACCOUNT-NAME
+             MOVE SPACES TO H1-BRANCH-CODE
+             PERFORM INSERT-REG-AUDIT THRU INSERT-REG-AUDIT-EXIT
              EXEC CICS RETURN END-EXEC
             WHEN OTHER
              DISPLAY "SQLCODE1:" SQLCODE
              MOVE "SQL ERROR" TO MESSAGES
              DISPLAY "MESSAGES:" MESSAGES
+             MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE
+             MOVE MESSAGES TO WS-AUDIT-REASON
+             MOVE SQLCODE TO WS-AUDIT-SQLCODE
+             MOVE SPACES TO WS-AUDIT-OLD-STATUS
+             MOVE SPACES TO WS-AUDIT-NEW-STATUS
+             MOVE SPACES TO H1-ACCOUNT-NAME
+             MOVE SPACES TO H1-BRANCH-CODE
+             PERFORM INSERT-REG-AUDIT THRU INSERT-REG-AUDIT-EXIT
              EXEC CICS RETURN END-EXEC
            END-EVALUATE.
 
         ACCT-VALID-EXIT.
            EXIT.
+        ACCT-INPUT-VALID.
+           MOVE 'Y' TO WS-INPUT-VALID-SW
+           IF WS-ACCOUNT-NO-T NOT NUMERIC
+               OR WS-ACCOUNT-NO-T NOT > 0
+               MOVE 'N' TO WS-INPUT-VALID-SW
+           END-IF.
+        ACCT-INPUT-VALID-EXIT.
+           EXIT.
         ACCT-STATUS.
            EXEC SQL
            SELECT
@@ -138,11 +208,27 @@
             WHEN 100
              MOVE "NO RECORD FOUND" TO MESSAGES
              DISPLAY "MESSAGES:" MESSAGES
+             MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE
+             MOVE MESSAGES TO WS-AUDIT-REASON
+             MOVE SQLCODE TO WS-AUDIT-SQLCODE
+             MOVE SPACES TO WS-AUDIT-OLD-STATUS
+             MOVE SPACES TO WS-AUDIT-NEW-STATUS
+             MOVE SPACES TO H1-ACCOUNT-NAME
+             MOVE SPACES TO H1-BRANCH-CODE
+             PERFORM INSERT-REG-AUDIT THRU INSERT-REG-AUDIT-EXIT
              EXEC CICS RETURN END-EXEC
             WHEN OTHER
              DISPLAY "SQLCODE2:" SQLCODE
              MOVE "SQL ERROR" TO MESSAGES
              DISPLAY "MESSAGES:" MESSAGES
+             MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE
+             MOVE MESSAGES TO WS-AUDIT-REASON
+             MOVE SQLCODE TO WS-AUDIT-SQLCODE
+             MOVE SPACES TO WS-AUDIT-OLD-STATUS
+             MOVE SPACES TO WS-AUDIT-NEW-STATUS
+             MOVE SPACES TO H1-ACCOUNT-NAME
+             MOVE SPACES TO H1-BRANCH-CODE
+             PERFORM INSERT-REG-AUDIT THRU INSERT-REG-AUDIT-EXIT
              EXEC CICS RETURN END-EXEC
            END-EVALUATE.
         ACCT-STATUS-EXIT.
@@ -157,23 +243,180 @@
               WHEN 'INACTIVE  '
                MOVE 'REGISTRATION STARTING' TO MESSAGES
                PERFORM REG-ACCT-STATS THRU REG-ACCT-STATS-EXIT
-              WHEN 'OTHER'
-               DISPLAY 'NOT Y OR N'
-               MOVE 'PLEASE CONTACT BANK' TO MESSAGES
+              WHEN 'CLOSED    '
+               DISPLAY 'ACCOUNT IS CLOSED'
+               MOVE 'ACCOUNT IS CLOSED - REGISTRATION NOT ALLOWED'
+                    TO MESSAGES
+               PERFORM REJECT-ACCT-STATUS THRU REJECT-ACCT-STATUS-EXIT
+               EXEC CICS RETURN END-EXEC
+              WHEN 'FROZEN    '
+               DISPLAY 'ACCOUNT IS FROZEN'
+               MOVE 'ACCOUNT IS FROZEN - CONTACT YOUR BRANCH'
+                    TO MESSAGES
+               PERFORM REJECT-ACCT-STATUS THRU REJECT-ACCT-STATUS-EXIT
+               EXEC CICS RETURN END-EXEC
+              WHEN 'SUSPENDED '
+               DISPLAY 'ACCOUNT IS SUSPENDED'
+               STRING 'ACCOUNT SUSPENDED - REASON CODE '
+                      H1-STATUS-REASON-CODE DELIMITED BY SIZE
+                      ' - CONTACT YOUR BRANCH' DELIMITED BY SIZE
+                 INTO MESSAGES
+               PERFORM REJECT-ACCT-STATUS THRU REJECT-ACCT-STATUS-EXIT
+               EXEC CICS RETURN END-EXEC
+              WHEN 'DORMANT   '
+               DISPLAY 'ACCOUNT IS DORMANT'
+               IF WS-CHANNEL-SELF-SERVICE
+                   MOVE 'DORMANT ACCOUNT - VISIT A BRANCH TO REACTIVATE'
+                        TO MESSAGES
+                   PERFORM REJECT-ACCT-STATUS THRU
+                       REJECT-ACCT-STATUS-EXIT
+                   EXEC CICS RETURN END-EXEC
+               ELSE
+                   MOVE 'REACTIVATING DORMANT ACCOUNT' TO MESSAGES
+                   PERFORM REG-ACCT-STATS THRU REG-ACCT-STATS-EXIT
+               END-IF
+              WHEN OTHER
+               DISPLAY 'UNKNOWN ACCOUNT STATUS:' WS-ACCOUNT-STATUS
+               MOVE 'UNKNOWN ACCOUNT STATUS - PLEASE CONTACT BANK'
+                    TO MESSAGES
+               PERFORM REJECT-ACCT-STATUS THRU REJECT-ACCT-STATUS-EXIT
                EXEC CICS RETURN END-EXEC
            END-EVALUATE.
         CHECK-ACCT-STATUS-EXIT.
             EXIT.
+        REJECT-ACCT-STATUS.
+           MOVE WS-ACCOUNT-STATUS TO WS-AUDIT-OLD-STATUS.
+           MOVE WS-ACCOUNT-STATUS TO WS-AUDIT-NEW-STATUS.
+           MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE.
+           MOVE MESSAGES TO WS-AUDIT-REASON.
+           MOVE SQLCODE TO WS-AUDIT-SQLCODE.
+           PERFORM INSERT-REG-AUDIT THRU INSERT-REG-AUDIT-EXIT.
+        REJECT-ACCT-STATUS-EXIT.
+           EXIT.
+        CHECK-PRODUCT-ELIG.
+           MOVE 'Y' TO WS-PRODUCT-ELIGIBLE-SW
+           MOVE SPACES TO WS-PRODUCT-ELIG-REASON
+           MOVE H1-PRODUCT-CODE TO H3-PRODUCT-CODE
+           EXEC SQL
+            SELECT KYC_REQUIRED_SW, SELF_REG_ALLOWED_SW, MIN_BALANCE
+            INTO :H3-KYC-REQUIRED-SW, :H3-SELF-REG-ALLOWED-SW,
+                 :H3-MIN-BALANCE
+            FROM CBS_PROD_ELIG_REF
+            WHERE PRODUCT_CODE = :H3-PRODUCT-CODE
+           END-EXEC.
+           EVALUATE SQLCODE
+            WHEN 0
+             IF (H3-KYC-REQUIRED OR H3-SELF-REG-NOT-ALLOWED)
+                 AND WS-CHANNEL-SELF-SERVICE
+                 MOVE 'N' TO WS-PRODUCT-ELIGIBLE-SW
+                 MOVE 'PRODUCT REQUIRES BRANCH KYC VERIFICATION'
+                      TO WS-PRODUCT-ELIG-REASON
+             END-IF
+             IF WS-PRODUCT-ELIGIBLE
+                 AND H1-ACCOUNT-BALANCE < H3-MIN-BALANCE
+                 MOVE 'N' TO WS-PRODUCT-ELIGIBLE-SW
+                 MOVE 'ACCOUNT BELOW PRODUCT MINIMUM BALANCE'
+                      TO WS-PRODUCT-ELIG-REASON
+             END-IF
+            WHEN 100
+             DISPLAY 'NO ELIGIBILITY RULE FOR PRODUCT:' H1-PRODUCT-CODE
+            WHEN OTHER
+             DISPLAY 'CHECK-PRODUCT-ELIG SQLCODE:' SQLCODE
+             IF WS-CHANNEL-SELF-SERVICE
+                 MOVE 'N' TO WS-PRODUCT-ELIGIBLE-SW
+                 MOVE 'PRODUCT ELIGIBILITY CHECK UNAVAILABLE'
+                      TO WS-PRODUCT-ELIG-REASON
+             END-IF
+           END-EVALUATE.
+        CHECK-PRODUCT-ELIG-EXIT.
+           EXIT.
         REG-ACCT-STATS.
 
            DISPLAY 'REGISTER PARA'
+           PERFORM CHECK-PRODUCT-ELIG THRU CHECK-PRODUCT-ELIG-EXIT
+           IF WS-PRODUCT-NOT-ELIGIBLE
+               STRING WS-PRODUCT-ELIG-REASON DELIMITED BY SIZE
+                      ' - VISIT A BRANCH TO REGISTER' DELIMITED BY SIZE
+                 INTO MESSAGES
+               PERFORM REJECT-ACCT-STATUS THRU REJECT-ACCT-STATUS-EXIT
+               EXEC CICS RETURN END-EXEC
+           END-IF
+           MOVE WS-ACCOUNT-STATUS TO WS-AUDIT-OLD-STATUS
            EXEC SQL UPDATE CBS_ACCT_MSTR_DTL
             SET ACCOUNT_STATUS ='ACTIVE    ',
-                UPD_USERID ='NAGARAJPK '
+                UPD_USERID =:WS-CHANNEL-ID
             WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
            END-EXEC.
-           DISPLAY SQLCODE
-            MOVE WS-MESSAGE1 TO MESSAGES.
-      **    MOVE "CUSTOMER REGISTERED SUCESSFULLY" TO MESSAGES.
+           DISPLAY "UPDATE SQLCODE:" SQLCODE.
+           EVALUATE SQLCODE
+            WHEN 0
+             MOVE 'ACTIVE    ' TO WS-AUDIT-NEW-STATUS
+             MOVE 'ACTIVATED ' TO WS-AUDIT-EVENT-TYPE
+             MOVE SPACES TO WS-AUDIT-REASON
+             MOVE SQLCODE TO WS-AUDIT-SQLCODE
+             PERFORM INSERT-REG-AUDIT THRU INSERT-REG-AUDIT-EXIT
+             EVALUATE SQLCODE
+              WHEN 0
+               EXEC CICS SYNCPOINT END-EXEC
+               MOVE WS-MESSAGE1 TO MESSAGES
+               PERFORM SEND-ACTIVATION-NOTIFY THRU
+                   SEND-ACTIVATION-NOTIFY-EXIT
+              WHEN OTHER
+               DISPLAY "REG-ACCT-STATS AUDIT INSERT FAILED SQLCODE:"
+                   SQLCODE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               MOVE "REGISTRATION FAILED - PLEASE RETRY" TO MESSAGES
+               EXEC CICS RETURN END-EXEC
+             END-EVALUATE
+            WHEN OTHER
+             EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+             DISPLAY "REG-ACCT-STATS UPDATE FAILED SQLCODE:" SQLCODE
+             MOVE "REGISTRATION FAILED - PLEASE RETRY" TO MESSAGES
+             MOVE WS-AUDIT-OLD-STATUS TO WS-AUDIT-NEW-STATUS
+             MOVE 'REJECTED  ' TO WS-AUDIT-EVENT-TYPE
+             MOVE MESSAGES TO WS-AUDIT-REASON
+             MOVE SQLCODE TO WS-AUDIT-SQLCODE
+             PERFORM INSERT-REG-AUDIT THRU INSERT-REG-AUDIT-EXIT
+             EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
         REG-ACCT-STATS-EXIT.
-            EXIT.
\ No newline at end of file
+            EXIT.
+        SEND-ACTIVATION-NOTIFY.
+           MOVE H1-ACCOUNT-NUMBER TO WS-NOTIFY-ACCOUNT-NO
+           MOVE H1-ACCOUNT-NAME TO WS-NOTIFY-CUSTOMER-NAME
+           MOVE WS-AUDIT-EVENT-TYPE TO WS-NOTIFY-EVENT-TYPE
+           EXEC CICS WRITEQ TD
+               QUEUE('RGNQ')
+               FROM(WS-NOTIFY-REC)
+               LENGTH(WS-NOTIFY-LEN)
+               NOHANDLE
+           END-EXEC.
+           DISPLAY 'NOTIFICATION QUEUED FOR ACCOUNT:' H1-ACCOUNT-NUMBER.
+        SEND-ACTIVATION-NOTIFY-EXIT.
+           EXIT.
+        INSERT-REG-AUDIT.
+           MOVE H1-ACCOUNT-NUMBER TO H2-ACCOUNT-NUMBER
+           MOVE WS-AUDIT-OLD-STATUS TO H2-OLD-STATUS
+           MOVE WS-AUDIT-NEW-STATUS TO H2-NEW-STATUS
+           MOVE WS-CHANNEL-ID TO H2-UPD-USERID
+           MOVE SYS-DATE TO H2-SYS-DATE
+           MOVE SYS-TIME TO H2-SYS-TIME
+           MOVE WS-AUDIT-EVENT-TYPE TO H2-EVENT-TYPE
+           MOVE WS-AUDIT-REASON TO H2-REASON
+           MOVE WS-AUDIT-SQLCODE TO H2-SQLCODE-VAL
+           MOVE H1-ACCOUNT-NAME TO H2-CUSTOMER-NAME
+           MOVE H1-BRANCH-CODE TO H2-BRANCH-CODE
+           EXEC SQL
+           INSERT INTO CBS_ACCT_REG_AUDIT
+               (ACCOUNT_NUMBER, OLD_STATUS, NEW_STATUS, UPD_USERID,
+                SYS_DATE, SYS_TIME, EVENT_TYPE, REASON, SQLCODE_VAL,
+                CUSTOMER_NAME, BRANCH_CODE)
+           VALUES
+               (:H2-ACCOUNT-NUMBER, :H2-OLD-STATUS, :H2-NEW-STATUS,
+                :H2-UPD-USERID, :H2-SYS-DATE, :H2-SYS-TIME,
+                :H2-EVENT-TYPE, :H2-REASON, :H2-SQLCODE-VAL,
+                :H2-CUSTOMER-NAME, :H2-BRANCH-CODE)
+           END-EXEC.
+           DISPLAY 'AUDIT INSERT SQLCODE:' SQLCODE.
+        INSERT-REG-AUDIT-EXIT.
+           EXIT.
