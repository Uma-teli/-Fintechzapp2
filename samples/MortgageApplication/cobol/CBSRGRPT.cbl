@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBSRGRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGRPT ASSIGN TO REGRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REGRPT-REC PIC X(100).
+       WORKING-STORAGE SECTION.
+        01 WS-RUN-DATE PIC X(10).
+        01 WS-LINE-COUNT PIC S9(04) COMP VALUE 0.
+        01 WS-LINES-PER-PAGE PIC S9(04) COMP VALUE +40.
+        01 WS-PAGE-NUMBER PIC S9(04) COMP VALUE 0.
+        01 WS-PRIOR-BRANCH PIC X(04) VALUE SPACES.
+        01 WS-FIRST-ROW-SW PIC X(01) VALUE 'Y'.
+           88 WS-FIRST-ROW VALUE 'Y'.
+        01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-END-OF-AUDIT VALUE 'Y'.
+        01 WS-HEADING-1.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(40) VALUE
+              'DAILY ACCOUNT REGISTRATION REGISTER'.
+        01 WS-HEADING-2.
+           05 FILLER PIC X(08) VALUE 'BRANCH: '.
+           05 WS-HDG-BRANCH PIC X(04).
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(06) VALUE 'DATE: '.
+           05 WS-HDG-DATE PIC X(10).
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(06) VALUE 'PAGE: '.
+           05 WS-HDG-PAGE PIC ZZZ9.
+        01 WS-HEADING-3.
+           05 FILLER PIC X(18) VALUE 'ACCOUNT NUMBER'.
+           05 FILLER PIC X(22) VALUE 'CUSTOMER NAME'.
+           05 FILLER PIC X(12) VALUE 'OLD STATUS'.
+           05 FILLER PIC X(12) VALUE 'NEW STATUS'.
+           05 FILLER PIC X(20) VALUE 'ACTIVATION TIMESTAMP'.
+        01 WS-DETAIL-LINE.
+           05 WS-DTL-ACCOUNT-NO PIC Z(17)9.
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-DTL-CUSTOMER-NAME PIC X(20).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-DTL-OLD-STATUS PIC X(10).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-DTL-NEW-STATUS PIC X(10).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 WS-DTL-TIMESTAMP PIC X(19).
+           COPY CBSAUD.
+           COPY SQLCA.
+       PROCEDURE DIVISION.
+           PERFORM INIT-RUN THRU INIT-RUN-EXIT.
+           PERFORM PROCESS-AUDIT THRU PROCESS-AUDIT-EXIT
+               UNTIL WS-END-OF-AUDIT.
+           PERFORM CLOSE-RUN THRU CLOSE-RUN-EXIT.
+           STOP RUN.
+        INIT-RUN.
+           EXEC SQL
+            SELECT CURRENT DATE INTO :WS-RUN-DATE FROM
+            SYSIBM.SYSDUMMY1
+           END-EXEC.
+           DISPLAY 'CBSRGRPT DAILY REGISTER RUN FOR ' WS-RUN-DATE.
+           OPEN OUTPUT REGRPT.
+           EXEC SQL
+            DECLARE REGISTER-CSR CURSOR FOR
+            SELECT ACCOUNT_NUMBER, CUSTOMER_NAME, OLD_STATUS,
+                   NEW_STATUS, SYS_DATE, SYS_TIME, BRANCH_CODE
+            FROM CBS_ACCT_REG_AUDIT
+            WHERE SYS_DATE = :WS-RUN-DATE
+            AND EVENT_TYPE = 'ACTIVATED '
+            ORDER BY BRANCH_CODE, ACCOUNT_NUMBER
+           END-EXEC.
+           EXEC SQL
+            OPEN REGISTER-CSR
+           END-EXEC.
+        INIT-RUN-EXIT.
+           EXIT.
+        PROCESS-AUDIT.
+           EXEC SQL
+            FETCH REGISTER-CSR
+            INTO :H2-ACCOUNT-NUMBER, :H2-CUSTOMER-NAME,
+                 :H2-OLD-STATUS, :H2-NEW-STATUS, :H2-SYS-DATE,
+                 :H2-SYS-TIME, :H2-BRANCH-CODE
+           END-EXEC.
+           EVALUATE SQLCODE
+            WHEN 0
+             PERFORM PRINT-REGISTER-ROW THRU PRINT-REGISTER-ROW-EXIT
+            WHEN 100
+             MOVE 'Y' TO WS-EOF-SW
+            WHEN OTHER
+             DISPLAY 'CBSRGRPT FETCH ERROR SQLCODE:' SQLCODE
+             MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+        PROCESS-AUDIT-EXIT.
+           EXIT.
+        PRINT-REGISTER-ROW.
+           IF WS-FIRST-ROW OR H2-BRANCH-CODE NOT = WS-PRIOR-BRANCH
+               PERFORM PRINT-PAGE-BREAK THRU PRINT-PAGE-BREAK-EXIT
+           END-IF.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-BREAK THRU PRINT-PAGE-BREAK-EXIT
+           END-IF.
+           MOVE H2-ACCOUNT-NUMBER TO WS-DTL-ACCOUNT-NO.
+           MOVE H2-CUSTOMER-NAME(1:20) TO WS-DTL-CUSTOMER-NAME.
+           MOVE H2-OLD-STATUS TO WS-DTL-OLD-STATUS.
+           MOVE H2-NEW-STATUS TO WS-DTL-NEW-STATUS.
+           STRING H2-SYS-DATE DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  H2-SYS-TIME DELIMITED BY SIZE
+             INTO WS-DTL-TIMESTAMP.
+           WRITE REGRPT-REC FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+        PRINT-REGISTER-ROW-EXIT.
+           EXIT.
+        PRINT-PAGE-BREAK.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE H2-BRANCH-CODE TO WS-PRIOR-BRANCH.
+           MOVE 'N' TO WS-FIRST-ROW-SW.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE SPACES TO REGRPT-REC.
+           WRITE REGRPT-REC.
+           WRITE REGRPT-REC FROM WS-HEADING-1.
+           MOVE H2-BRANCH-CODE TO WS-HDG-BRANCH.
+           MOVE WS-RUN-DATE TO WS-HDG-DATE.
+           MOVE WS-PAGE-NUMBER TO WS-HDG-PAGE.
+           WRITE REGRPT-REC FROM WS-HEADING-2.
+           WRITE REGRPT-REC FROM WS-HEADING-3.
+        PRINT-PAGE-BREAK-EXIT.
+           EXIT.
+        CLOSE-RUN.
+           EXEC SQL
+            CLOSE REGISTER-CSR
+           END-EXEC.
+           CLOSE REGRPT.
+           DISPLAY 'CBSRGRPT DAILY REGISTER COMPLETE'.
+        CLOSE-RUN-EXIT.
+           EXIT.
