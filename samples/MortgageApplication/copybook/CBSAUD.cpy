@@ -0,0 +1,30 @@
+      *****************************************************
+      *    CBSAUD  -  HOST VARIABLE LAYOUT FOR             *
+      *    CBS_ACCT_REG_AUDIT                               *
+      *    REGISTRATION / ACTIVATION AUDIT TRAIL            *
+      *****************************************************
+       EXEC SQL DECLARE CBS-ACCT-REG-AUDIT TABLE
+           ( ACCOUNT_NUMBER         DECIMAL(18,0)  NOT NULL,
+             OLD_STATUS             CHAR(10)       NOT NULL,
+             NEW_STATUS             CHAR(10)       NOT NULL,
+             UPD_USERID             CHAR(10)       NOT NULL,
+             SYS_DATE               CHAR(10)       NOT NULL,
+             SYS_TIME               CHAR(08)       NOT NULL,
+             EVENT_TYPE             CHAR(10)       NOT NULL,
+             REASON                 CHAR(40)       NOT NULL,
+             SQLCODE_VAL            DECIMAL(9,0)   NOT NULL,
+             CUSTOMER_NAME          CHAR(50)       NOT NULL,
+             BRANCH_CODE            CHAR(4)        NOT NULL
+           ) END-EXEC.
+       01  DCLCBS-ACCT-REG-AUDIT.
+           10 H2-ACCOUNT-NUMBER         PIC S9(18) COMP-3.
+           10 H2-OLD-STATUS             PIC X(10).
+           10 H2-NEW-STATUS             PIC X(10).
+           10 H2-UPD-USERID             PIC X(10).
+           10 H2-SYS-DATE               PIC X(10).
+           10 H2-SYS-TIME               PIC X(08).
+           10 H2-EVENT-TYPE             PIC X(10).
+           10 H2-REASON                 PIC X(40).
+           10 H2-SQLCODE-VAL            PIC S9(09) COMP-3.
+           10 H2-CUSTOMER-NAME          PIC X(50).
+           10 H2-BRANCH-CODE            PIC X(04).
