@@ -0,0 +1,27 @@
+      *****************************************************
+      *    CBSMST  -  HOST VARIABLE LAYOUT FOR             *
+      *    CBS_ACCT_MSTR_DTL                                *
+      *****************************************************
+       EXEC SQL DECLARE CBS-ACCT-MSTR-DTL TABLE
+           ( ACCOUNT_NUMBER         DECIMAL(18,0)  NOT NULL,
+             ACCOUNT_STATUS         CHAR(10)       NOT NULL,
+             ACCOUNT_NAME           CHAR(50)       NOT NULL,
+             CUSTOMER_ID            DECIMAL(9,0)   NOT NULL,
+             PRODUCT_CODE           CHAR(6)        NOT NULL,
+             UPD_USERID             CHAR(10)       NOT NULL,
+             ACCOUNT_OPEN_DATE      DATE           NOT NULL,
+             STATUS_REASON_CODE     CHAR(4)        NOT NULL,
+             BRANCH_CODE            CHAR(4)        NOT NULL,
+             ACCOUNT_BALANCE        DECIMAL(15,2)  NOT NULL
+           ) END-EXEC.
+       01  DCLCBS-ACCT-MSTR-DTL.
+           10 H1-ACCOUNT-NUMBER         PIC S9(18) COMP-3.
+           10 H1-ACCOUNT-STATUS         PIC X(10).
+           10 H1-ACCOUNT-NAME           PIC X(50).
+           10 H1-CUSTOMER-ID            PIC S9(09) COMP-3.
+           10 H1-PRODUCT-CODE           PIC X(06).
+           10 H1-UPD-USERID             PIC X(10).
+           10 H1-ACCOUNT-OPEN-DATE      PIC X(10).
+           10 H1-STATUS-REASON-CODE     PIC X(04).
+           10 H1-BRANCH-CODE            PIC X(04).
+           10 H1-ACCOUNT-BALANCE        PIC S9(13)V99 COMP-3.
