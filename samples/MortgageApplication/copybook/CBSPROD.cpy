@@ -0,0 +1,20 @@
+      *****************************************************
+      *    CBSPROD  -  HOST VARIABLE LAYOUT FOR             *
+      *    CBS_PROD_ELIG_REF                                 *
+      *    PRODUCT-CODE ACTIVATION ELIGIBILITY RULES         *
+      *****************************************************
+       EXEC SQL DECLARE CBS-PROD-ELIG-REF TABLE
+           ( PRODUCT_CODE           CHAR(6)        NOT NULL,
+             KYC_REQUIRED_SW        CHAR(1)        NOT NULL,
+             SELF_REG_ALLOWED_SW    CHAR(1)        NOT NULL,
+             MIN_BALANCE            DECIMAL(15,2)  NOT NULL
+           ) END-EXEC.
+       01  DCLCBS-PROD-ELIG-REF.
+           10 H3-PRODUCT-CODE          PIC X(06).
+           10 H3-KYC-REQUIRED-SW       PIC X(01).
+              88 H3-KYC-REQUIRED           VALUE 'Y'.
+              88 H3-KYC-NOT-REQUIRED       VALUE 'N'.
+           10 H3-SELF-REG-ALLOWED-SW   PIC X(01).
+              88 H3-SELF-REG-ALLOWED       VALUE 'Y'.
+              88 H3-SELF-REG-NOT-ALLOWED   VALUE 'N'.
+           10 H3-MIN-BALANCE           PIC S9(13)V99 COMP-3.
