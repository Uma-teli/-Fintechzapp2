@@ -0,0 +1,5 @@
+      *****************************************************
+      *    CSRGREQ  -  CBSRGDBB REQUEST COMMAREA LAYOUT    *
+      *****************************************************
+           05 ACCOUNT-NO                PIC S9(18).
+           05 CHANNEL-ID                PIC X(10).
