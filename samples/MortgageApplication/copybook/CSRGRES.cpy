@@ -0,0 +1,9 @@
+      *****************************************************
+      *    CSRGRES  -  CBSRGDBB RESPONSE COMMAREA LAYOUT   *
+      *    REDEFINES CSRGREQ - SAME COMMAREA, RETURN TRIP  *
+      *****************************************************
+           05 CUSTOMER-ID               PIC S9(09).
+           05 CUSTOMER-NAME             PIC X(50).
+           05 SYS-DATE                  PIC X(10).
+           05 SYS-TIME                  PIC X(08).
+           05 MESSAGES                  PIC X(100).
