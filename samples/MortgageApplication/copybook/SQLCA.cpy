@@ -0,0 +1,22 @@
+      *****************************************************
+      *    SQLCA  -  STANDARD DB2 SQL COMMUNICATION AREA  *
+      *****************************************************
+       01  SQLCA.
+           05 SQLCAID                   PIC X(08).
+           05 SQLCABC                   PIC S9(09) COMP-4.
+           05 SQLCODE                   PIC S9(09) COMP-4.
+           05 SQLERRM.
+              49 SQLERRML                PIC S9(04) COMP-4.
+              49 SQLERRMC                PIC X(70).
+           05 SQLERRP                   PIC X(08).
+           05 SQLERRD OCCURS 6 TIMES     PIC S9(09) COMP-4.
+           05 SQLWARN.
+              10 SQLWARN0                PIC X(01).
+              10 SQLWARN1                PIC X(01).
+              10 SQLWARN2                PIC X(01).
+              10 SQLWARN3                PIC X(01).
+              10 SQLWARN4                PIC X(01).
+              10 SQLWARN5                PIC X(01).
+              10 SQLWARN6                PIC X(01).
+              10 SQLWARN7                PIC X(01).
+           05 SQLSTATE                  PIC X(05).
