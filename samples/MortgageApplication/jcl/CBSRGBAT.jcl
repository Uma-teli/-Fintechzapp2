@@ -0,0 +1,12 @@
+//CBSRGBAT JOB (ACCTG),'REG RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* NIGHTLY RECONCILIATION OF CBSRGDBB ACCOUNT REGISTRATIONS     *
+//* COUNTS SUCCESSFUL ACTIVATIONS, REJECTS BY REASON, AND        *
+//* ACCOUNTS STILL STUCK INACTIVE PAST THE AGE THRESHOLD         *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=CBSRGBAT
+//STEPLIB  DD   DSN=PROD.CBS.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
