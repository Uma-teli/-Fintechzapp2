@@ -0,0 +1,17 @@
+//CBSRGBTH JOB (ACCTG),'BULK REG',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* BULK ACCOUNT REGISTRATION FOR ONBOARDING CAMPAIGNS           *
+//* READS A SEQUENTIAL FILE OF ACCOUNT NUMBERS AND RUNS EACH     *
+//* THROUGH THE SAME VALIDATION/ACTIVATION RULES AS CBSRGDBB     *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=CBSRGBTH
+//STEPLIB  DD   DSN=PROD.CBS.LOADLIB,DISP=SHR
+//ACCTIN   DD   DSN=PROD.CBS.CAMPAIGN.ACCTNOS,DISP=SHR
+//RGNOTIFY DD   DSN=PROD.CBS.CAMPAIGN.NOTIFY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=78,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
