@@ -0,0 +1,13 @@
+//CBSRGRPT JOB (ACCTG),'REG REGISTER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* DAILY PRINTED REGISTRATION REGISTER                          *
+//* LISTS EVERY ACCOUNT ACTIVATED TODAY - ACCOUNT NUMBER,         *
+//* CUSTOMER NAME, OLD/NEW STATUS, AND TIMESTAMP - ONE PAGE       *
+//* GROUP PER BRANCH, FOR FILING WITH AUDIT                       *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=CBSRGRPT
+//STEPLIB  DD   DSN=PROD.CBS.LOADLIB,DISP=SHR
+//REGRPT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
